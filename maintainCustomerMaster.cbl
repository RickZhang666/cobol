@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Author:      RICK
+      * Date:        2026-08-08
+      * Purpose:     Apply add/change/delete transactions against the
+      *              customer master (CUSTOMER-FILE) and produce an
+      *              updated master, so accounts no longer have to be
+      *              hand-edited on the raw dataset.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      *   2026-08-08  RZ  Original program.  Sequential match/merge of
+      *                   TRANSACTION-FILE (add/change/delete, keyed on
+      *                   ACCOUNT-NO) against CUSTOMER-FILE, producing
+      *                   NEW-CUSTOMER-FILE.  Both inputs must already
+      *                   be in ascending ACCOUNT-NO order.  Bad
+      *                   transactions (duplicate add, change/delete of
+      *                   an account that is not on the master, or an
+      *                   unrecognized transaction code) are written to
+      *                   TRANS-REJECT-FILE instead of stopping the run.
+      *   2026-08-08  RZ  Reject a second ADD for the same not-yet-
+      *                   existing account in 500-APPLY-TRANSACTION-NEW.
+      *                   That paragraph only advanced TRANS-FILE, so
+      *                   two consecutive ADDs ahead of the current
+      *                   master position both wrote a NEW-CUST-RECORD;
+      *                   duplicate detection now tracks the account
+      *                   number of the last ADD applied this way, the
+      *                   same as an ADD against an existing master
+      *                   record was always rejected in
+      *                   400-APPLY-TRANSACTION-TO-MASTER.
+      *   2026-08-08  RZ  A CHANGE or DELETE chained onto an ADD for
+      *                   the same not-yet-existing account was being
+      *                   rejected as "ACCT NOT ON MASTER" even though
+      *                   500-APPLY-TRANSACTION-NEW had just written
+      *                   that account to NEW-CUSTOMER-FILE earlier in
+      *                   this run.  The ADD is now held in
+      *                   LAST-ADD-RECORD instead of written straight
+      *                   away; a chained CHANGE updates the held
+      *                   fields, a chained DELETE cancels the write,
+      *                   and 510-FLUSH-PENDING-ADD puts the record on
+      *                   NEW-CUSTOMER-FILE once TRANS-KEY moves past
+      *                   that account.
+      *   2026-08-08  RZ  TRANS-REJECT-DETAIL's FILLERs summed to 130
+      *                   bytes, not the 132 of TRANS-REJECT-LINE it is
+      *                   MOVEd into - widened the trailing FILLER from
+      *                   PIC X(48) to PIC X(50).  Also dropped
+      *                   LAST-ADD-SW/88 LAST-ADD-KEY-VALID, left over
+      *                   from before LAST-ADD-PEND-SW/88 LAST-ADD-
+      *                   PENDING took over guarding the duplicate-ADD
+      *                   check; nothing tested LAST-ADD-KEY-VALID any
+      *                   more.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-CUSTOMER-MASTER.
+       AUTHOR. RICK.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "D:\S-SYSIN".
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "D:\S-TRANIN".
+           SELECT NEW-CUSTOMER-FILE
+               ASSIGN TO "D:\S-NEWMAS".
+           SELECT TRANS-REJECT-FILE
+               ASSIGN TO "D:\S-TRANRJ".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+           COPY CUSTMAST.
+       FD  NEW-CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  NEW-CUST-RECORD.
+               05 NEW-ACCOUNT-NO      PIC 9(10).
+               05 NEW-CLINENT-NAME    PIC X(20).
+               05 NEW-PRI-FINANCE.
+                   10 NEW-F-SALARY    PIC 9(5).
+                   10 NEW-F-STOCK     PIC 9(7).
+                   10 NEW-F-FUND      PIC 9(7).
+                   10 NEW-F-FOREX     PIC 9(7).
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+               05 TRANS-CODE           PIC X(01).
+                   88  TRANS-IS-ADD        VALUE 'A'.
+                   88  TRANS-IS-CHANGE     VALUE 'C'.
+                   88  TRANS-IS-DELETE     VALUE 'D'.
+               05 TRANS-ACCOUNT-NO      PIC 9(10).
+               05 TRANS-CLINENT-NAME    PIC X(20).
+               05 TRANS-PRI-FINANCE.
+                   10 TRANS-F-SALARY    PIC 9(5).
+                   10 TRANS-F-STOCK     PIC 9(7).
+                   10 TRANS-F-FUND      PIC 9(7).
+                   10 TRANS-F-FOREX     PIC 9(7).
+       FD  TRANS-REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS TRANS-REJECT-LINE.
+       01  TRANS-REJECT-LINE           PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  TRANS-REJECT-HEADING.
+               05 FILLER       PIC X(10)
+                               VALUE SPACES.
+               05 FILLER       PIC X(30)
+                               VALUE 'TRANSACTION EXCEPTIONS'.
+               05 FILLER       PIC X(92)
+                               VALUE SPACES.
+       01  TRANS-REJECT-DETAIL.
+               05 FILLER       PIC X(12)
+                               VALUE SPACES.
+               05 TREJ-CODE    PIC X(01).
+               05 FILLER       PIC X(03)
+                               VALUE SPACES.
+               05 TREJ-ACCOUNT-NO
+                               PIC 9(10).
+               05 FILLER       PIC X(03)
+                               VALUE SPACES.
+               05 TREJ-NAME    PIC X(20).
+               05 FILLER       PIC X(03)
+                               VALUE SPACES.
+               05 TREJ-REASON  PIC X(30).
+               05 FILLER       PIC X(50)
+                               VALUE SPACES.
+       01  MASTER-EOF-SW       PIC X VALUE 'N'.
+           88  MASTER-AT-EOF        VALUE 'Y'.
+       01  TRANS-EOF-SW        PIC X VALUE 'N'.
+           88  TRANS-AT-EOF         VALUE 'Y'.
+       01  HIGH-KEY-VALUE      PIC 9(10) VALUE 9999999999.
+       01  MASTER-KEY          PIC 9(10) VALUE ZERO.
+       01  TRANS-KEY           PIC 9(10) VALUE ZERO.
+       01  LAST-ADD-KEY        PIC 9(10) VALUE ZERO.
+       01  LAST-ADD-PEND-SW    PIC X VALUE 'N'.
+           88  LAST-ADD-PENDING     VALUE 'Y'.
+       01  LAST-ADD-RECORD.
+               05 LAST-ADD-ACCOUNT-NO    PIC 9(10).
+               05 LAST-ADD-CLINENT-NAME  PIC X(20).
+               05 LAST-ADD-PRI-FINANCE.
+                   10 LAST-ADD-F-SALARY  PIC 9(5).
+                   10 LAST-ADD-F-STOCK   PIC 9(7).
+                   10 LAST-ADD-F-FUND    PIC 9(7).
+                   10 LAST-ADD-F-FOREX   PIC 9(7).
+       01  MASTERS-READ-CT     PIC 9(9) COMP VALUE ZERO.
+       01  MASTERS-WRITTEN-CT  PIC 9(9) COMP VALUE ZERO.
+       01  TRANS-READ-CT       PIC 9(9) COMP VALUE ZERO.
+       01  TRANS-ADDED-CT      PIC 9(9) COMP VALUE ZERO.
+       01  TRANS-CHANGED-CT    PIC 9(9) COMP VALUE ZERO.
+       01  TRANS-DELETED-CT    PIC 9(9) COMP VALUE ZERO.
+       01  TRANS-REJECT-CT     PIC 9(9) COMP VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       000-MAINTAIN-CUSTOMER-MASTER.
+           OPEN INPUT  CUSTOMER-FILE
+                       TRANSACTION-FILE
+                OUTPUT NEW-CUSTOMER-FILE
+                       TRANS-REJECT-FILE.
+           MOVE TRANS-REJECT-HEADING TO TRANS-REJECT-LINE
+           WRITE TRANS-REJECT-LINE.
+           PERFORM 100-READ-MASTER.
+           PERFORM 150-READ-TRANSACTION.
+           PERFORM 200-UPDATE-MASTER
+               UNTIL MASTER-AT-EOF AND TRANS-AT-EOF.
+           PERFORM 900-WRITE-CONTROL-TOTALS.
+           CLOSE CUSTOMER-FILE
+                 TRANSACTION-FILE
+                 NEW-CUSTOMER-FILE
+                 TRANS-REJECT-FILE.
+           STOP RUN.
+      *
+       100-READ-MASTER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET MASTER-AT-EOF TO TRUE
+                   MOVE HIGH-KEY-VALUE TO MASTER-KEY
+               NOT AT END
+                   ADD 1 TO MASTERS-READ-CT
+                   MOVE ACCOUNT-NO TO MASTER-KEY
+           END-READ.
+      *
+       150-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANS-AT-EOF TO TRUE
+                   MOVE HIGH-KEY-VALUE TO TRANS-KEY
+               NOT AT END
+                   ADD 1 TO TRANS-READ-CT
+                   MOVE TRANS-ACCOUNT-NO TO TRANS-KEY
+           END-READ.
+      *
+      ******************************************************************
+      * Balanced-line match/merge of the old master against the        *
+      * transaction file, driven by MASTER-KEY versus TRANS-KEY.       *
+      ******************************************************************
+       200-UPDATE-MASTER.
+           EVALUATE TRUE
+               WHEN MASTER-KEY < TRANS-KEY
+                   PERFORM 300-COPY-MASTER-UNCHANGED
+                   PERFORM 100-READ-MASTER
+               WHEN MASTER-KEY = TRANS-KEY
+                   PERFORM 400-APPLY-TRANSACTION-TO-MASTER
+               WHEN OTHER
+                   PERFORM 500-APPLY-TRANSACTION-NEW
+           END-EVALUATE.
+      *
+       300-COPY-MASTER-UNCHANGED.
+           MOVE ACCOUNT-NO   TO NEW-ACCOUNT-NO
+           MOVE CLINENT-NAME TO NEW-CLINENT-NAME
+           MOVE PRI-FINANCE  TO NEW-PRI-FINANCE
+           WRITE NEW-CUST-RECORD
+           ADD 1 TO MASTERS-WRITTEN-CT.
+      *
+       400-APPLY-TRANSACTION-TO-MASTER.
+           EVALUATE TRUE
+               WHEN TRANS-IS-CHANGE
+                   MOVE ACCOUNT-NO         TO NEW-ACCOUNT-NO
+                   MOVE TRANS-CLINENT-NAME TO NEW-CLINENT-NAME
+                   MOVE TRANS-PRI-FINANCE  TO NEW-PRI-FINANCE
+                   WRITE NEW-CUST-RECORD
+                   ADD 1 TO MASTERS-WRITTEN-CT
+                   ADD 1 TO TRANS-CHANGED-CT
+               WHEN TRANS-IS-DELETE
+                   ADD 1 TO TRANS-DELETED-CT
+               WHEN TRANS-IS-ADD
+                   MOVE 'DUPLICATE ADD - ACCT EXISTS' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+                   PERFORM 300-COPY-MASTER-UNCHANGED
+               WHEN OTHER
+                   MOVE 'INVALID TRANSACTION CODE' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+                   PERFORM 300-COPY-MASTER-UNCHANGED
+           END-EVALUATE
+           PERFORM 100-READ-MASTER
+           PERFORM 150-READ-TRANSACTION.
+      *
+      ******************************************************************
+      * A CHANGE or DELETE can legally follow an ADD for the same      *
+      * not-yet-existing account, since the precondition is only that  *
+      * TRANSACTION-FILE is in ascending ACCOUNT-NO order, not that    *
+      * each account appears once.  The ADD below is held in           *
+      * LAST-ADD-RECORD rather than written immediately, so a CHANGE   *
+      * chained onto it updates the held fields and a DELETE cancels   *
+      * the write outright; 510-FLUSH-PENDING-ADD puts it on           *
+      * NEW-CUSTOMER-FILE once TRANS-KEY moves off that account.       *
+      ******************************************************************
+       500-APPLY-TRANSACTION-NEW.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                       AND LAST-ADD-PENDING
+                       AND TRANS-ACCOUNT-NO = LAST-ADD-KEY
+                   MOVE 'DUPLICATE ADD - ACCT EXISTS' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+               WHEN TRANS-IS-ADD
+                   MOVE TRANS-ACCOUNT-NO   TO LAST-ADD-ACCOUNT-NO
+                   MOVE TRANS-CLINENT-NAME TO LAST-ADD-CLINENT-NAME
+                   MOVE TRANS-PRI-FINANCE  TO LAST-ADD-PRI-FINANCE
+                   MOVE TRANS-ACCOUNT-NO   TO LAST-ADD-KEY
+                   SET LAST-ADD-PENDING TO TRUE
+               WHEN TRANS-IS-CHANGE
+                       AND LAST-ADD-PENDING
+                       AND TRANS-ACCOUNT-NO = LAST-ADD-KEY
+                   MOVE TRANS-CLINENT-NAME TO LAST-ADD-CLINENT-NAME
+                   MOVE TRANS-PRI-FINANCE  TO LAST-ADD-PRI-FINANCE
+                   ADD 1 TO TRANS-CHANGED-CT
+               WHEN TRANS-IS-CHANGE
+                   MOVE 'CHANGE - ACCT NOT ON MASTER' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+               WHEN TRANS-IS-DELETE
+                       AND LAST-ADD-PENDING
+                       AND TRANS-ACCOUNT-NO = LAST-ADD-KEY
+                   MOVE 'N' TO LAST-ADD-PEND-SW
+                   ADD 1 TO TRANS-DELETED-CT
+               WHEN TRANS-IS-DELETE
+                   MOVE 'DELETE - ACCT NOT ON MASTER' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+               WHEN OTHER
+                   MOVE 'INVALID TRANSACTION CODE' TO TREJ-REASON
+                   PERFORM 600-WRITE-TRANS-REJECT
+           END-EVALUATE
+           PERFORM 150-READ-TRANSACTION
+           IF LAST-ADD-PENDING
+                   AND (TRANS-AT-EOF
+                       OR TRANS-ACCOUNT-NO NOT = LAST-ADD-KEY)
+               PERFORM 510-FLUSH-PENDING-ADD
+           END-IF.
+      *
+       510-FLUSH-PENDING-ADD.
+           MOVE LAST-ADD-ACCOUNT-NO   TO NEW-ACCOUNT-NO
+           MOVE LAST-ADD-CLINENT-NAME TO NEW-CLINENT-NAME
+           MOVE LAST-ADD-PRI-FINANCE  TO NEW-PRI-FINANCE
+           WRITE NEW-CUST-RECORD
+           ADD 1 TO MASTERS-WRITTEN-CT
+           ADD 1 TO TRANS-ADDED-CT
+           MOVE 'N' TO LAST-ADD-PEND-SW.
+      *
+       600-WRITE-TRANS-REJECT.
+           ADD 1 TO TRANS-REJECT-CT
+           MOVE TRANS-CODE         TO TREJ-CODE
+           MOVE TRANS-ACCOUNT-NO   TO TREJ-ACCOUNT-NO
+           MOVE TRANS-CLINENT-NAME TO TREJ-NAME
+           MOVE TRANS-REJECT-DETAIL TO TRANS-REJECT-LINE
+           WRITE TRANS-REJECT-LINE.
+      *
+       900-WRITE-CONTROL-TOTALS.
+           DISPLAY 'MAINTAIN-CUSTOMER-MASTER CONTROL TOTALS'
+           DISPLAY '  MASTER RECORDS READ    : ' MASTERS-READ-CT
+           DISPLAY '  MASTER RECORDS WRITTEN : ' MASTERS-WRITTEN-CT
+           DISPLAY '  TRANSACTIONS READ      : ' TRANS-READ-CT
+           DISPLAY '  ACCOUNTS ADDED         : ' TRANS-ADDED-CT
+           DISPLAY '  ACCOUNTS CHANGED       : ' TRANS-CHANGED-CT
+           DISPLAY '  ACCOUNTS DELETED       : ' TRANS-DELETED-CT
+           DISPLAY '  TRANSACTIONS REJECTED  : ' TRANS-REJECT-CT.
+       END PROGRAM MAINTAIN-CUSTOMER-MASTER.
