@@ -0,0 +1,100 @@
+//CLLST    JOB (ACCTG),'CLIENT LIST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* Nightly client list run.  STEP010 does the work; the CKRC step    *
+//* checks STEP010's condition code and, along with an ABEND, routes  *
+//* control to the NOTIFY step so operations finds out the run needs  *
+//* attention instead of finding a stale report on the branches'      *
+//* shared drive the next morning.                                    *
+//*                                                                    *
+//* PRINTCL is defined in-stream, ahead of the step that invokes it,  *
+//* so this member is the whole job - nothing else has to be staged   *
+//* in PROCLIB to run it.                                             *
+//*********************************************************************
+//PRINTCL  PROC CUSTIN='PROD.CUSTOMER.MASTER',
+//             PRTOUT='PROD.CLIENT.LIST.REPORT',
+//             XTROUT='PROD.CLIENT.LIST.EXTRACT',
+//             RJOUT='PROD.CLIENT.LIST.REJECTS',
+//             CKPT='PROD.CLIENT.LIST.CKPT',
+//             WORKDSN='PROD.CLIENT.LIST.WORK',
+//             LOADLIB='PROD.APPL.LOADLIB',
+//             RUNPARM='ACCTNO,LIST'
+//*********************************************************************
+//* PRINTCL - run PRINT-CUSTOMER-LIST against the dataset names       *
+//*           handed in on the EXEC statement.  Every dataset the     *
+//*           program opens is assigned here by DD name (S-SYSIN,     *
+//*           S-SYSOUT, S-SYSWK, S-SYSRJ, S-SRTWK, S-SYSXT, S-CKPT)    *
+//*           so a different environment is a different EXEC          *
+//*           statement, not a different load module.                 *
+//*                                                                    *
+//*           RUNPARM carries sort-option,report-mode,vip-threshold   *
+//*           (see the PROCEDURE DIVISION header in                   *
+//*           printCustomerList.cbl for the token list) - all three   *
+//*           positions are shown here even though ACCTNO/LIST are    *
+//*           both defaults, so the convention is on record and a     *
+//*           later EXEC that wants NAME/NETWORTH order or ASSET/VIP  *
+//*           mode has a working example to copy.                     *
+//*                                                                    *
+//*           S-SYSOUT, S-SYSWK, S-SYSRJ, S-SYSXT and S-CKPT are all   *
+//*           catalogued datasets, not the &&temp dataset used for    *
+//*           S-SRTWK, and are all opened OLD rather than reallocated *
+//*           each run.  PRINT-CUSTOMER-LIST decides for itself, from *
+//*           CHECKPOINT-FILE's contents, whether this is a restart,  *
+//*           and a restart can only pick up where the last run left  *
+//*           off - without duplicating every heading line and        *
+//*           reprocessing the whole file - if WORK-FILE, CHECKPOINT- *
+//*           FILE, and the report/reject/extract outputs already     *
+//*           written before the abend all survive it; the program    *
+//*           reopens PRINT-FILE/REJECT-FILE/EXTRACT-FILE EXTEND       *
+//*           rather than OUTPUT on a restart for exactly that        *
+//*           reason.  DISP=(MOD,...) would work the same way for a   *
+//*           restart but silently keeps appending to yesterday's     *
+//*           report on a fresh day's run instead of replacing it, so *
+//*           all five are DISP=OLD and Operations provisions them    *
+//*           once, up front, with an IDCAMS DEFINE outside this job  *
+//*           stream.  A deliberate from-scratch reprocessing run (as *
+//*           opposed to a restart) requires all five datasets to be  *
+//*           cleared first, the same way CHECKPOINT-FILE has to be   *
+//*           cleared before this job stops treating a prior          *
+//*           interrupted run as still in progress.                   *
+//*********************************************************************
+//STEP010  EXEC PGM=PRINTCL,PARM='&RUNPARM',REGION=0M
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//S-SYSIN  DD  DSN=&CUSTIN,DISP=SHR
+//S-SYSOUT DD  DSN=&PRTOUT,
+//             DISP=OLD
+//S-SYSWK  DD  DSN=&WORKDSN,
+//             DISP=OLD
+//S-SYSRJ  DD  DSN=&RJOUT,
+//             DISP=OLD
+//S-SRTWK  DD  DSN=&&PCLSORT,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10))
+//S-SYSXT  DD  DSN=&XTROUT,
+//             DISP=OLD
+//S-CKPT   DD  DSN=&CKPT,
+//             DISP=OLD
+//SYSOUT   DD  SYSOUT=*
+//         PEND
+//*
+//STEP010  EXEC PRINTCL,
+//             CUSTIN='PROD.CUSTOMER.MASTER',
+//             PRTOUT='PROD.CLIENT.LIST.REPORT',
+//             XTROUT='PROD.CLIENT.LIST.EXTRACT',
+//             RJOUT='PROD.CLIENT.LIST.REJECTS',
+//             CKPT='PROD.CLIENT.LIST.CKPT',
+//             WORKDSN='PROD.CLIENT.LIST.WORK',
+//             RUNPARM='ACCTNO,LIST'
+//*
+//CKRC     IF (STEP010.STEP010.RC >= 4) OR (ABEND) THEN
+//NOTIFY   EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  *
+CLIENT LIST BATCH RUN DID NOT COMPLETE NORMALLY.
+CHECK STEP010 SYSOUT AND RERUN PRINTCL - THE PROGRAM RESTARTS
+FROM ITS LAST CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+/*
+//SYSUT2   DD  SYSOUT=*
+//ENDCKRC  ENDIF
+//*
