@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CUSTMAST
+      * Purpose:     Customer master record layout, shared by every
+      *              program that reads or writes the CUSTOMER-FILE
+      *              (D:\S-SYSIN) dataset.
+      * Modification History
+      *   2026-08-08  RZ  Original copybook, split out of
+      *                   PRINT-CUSTOMER-LIST so the new customer
+      *                   master maintenance program can share the
+      *                   same record layout.
+      ******************************************************************
+       01  CUST-RECORD.
+               05 ACCOUNT-NO       PIC 9(10).
+               05 CLINENT-NAME     PIC X(20).
+               05 PRI-FINANCE.
+                   10 F-SALARY     PIC 9(5).
+                   10 F-STOCK      PIC 9(7).
+                   10 F-FUND       PIC 9(7).
+                   10 F-FOREX      PIC 9(7).
