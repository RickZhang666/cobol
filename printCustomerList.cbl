@@ -3,6 +3,122 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      *   2026-08-08  RZ  Add portfolio grand-total footer line after
+      *                   the detail listing (SALARY/STOCK/FUND/FOREX
+      *                   plus combined net worth across all accounts).
+      *   2026-08-08  RZ  Add an edit/validation pass ahead of the
+      *                   print run.  CUSTOMER-FILE is now read once
+      *                   up front; records with a blank name or an
+      *                   invalid account number are written to a
+      *                   reject report instead of the client list,
+      *                   and only clean records are carried forward
+      *                   (via WORK-FILE) into the existing print run.
+      *   2026-08-08  RZ  Add a sorted report option.  The validation
+      *                   pass is now the INPUT PROCEDURE of a SORT
+      *                   step that builds WORK-FILE in the sequence
+      *                   requested on the run parameter (PARM):
+      *                   NAME sorts alphabetically by CLINENT-NAME,
+      *                   NETWORTH sorts descending by combined
+      *                   F-SALARY+F-STOCK+F-FUND+F-FOREX, anything
+      *                   else (including no PARM) keeps the original
+      *                   ascending ACCOUNT-NO sequence.
+      *   2026-08-08  RZ  Add an asset-allocation report mode, chosen
+      *                   with the second run-parameter token.  MODE=
+      *                   ASSET prints each customer's F-SALARY,
+      *                   F-STOCK, F-FUND and F-FOREX instead of just
+      *                   CLINENT-NAME; the existing portfolio footer
+      *                   already carries the firm-wide subtotal for
+      *                   each category, so it doubles as the asset
+      *                   report's subtotal line.
+      *   2026-08-08  RZ  Corrected 200-PROCESS-RECORDS: control was
+      *                   falling through into 250-ACCUMULATE-TOTALS
+      *                   and 255-WRITE-DETAIL-LINE a second time
+      *                   after the read loop ended, double-counting
+      *                   the last WORK-FILE record in the footer.
+      *                   Added an explicit GO TO 300 at the bottom
+      *                   of the loop paragraph.
+      *   2026-08-08  RZ  Add a VIP listing mode.  MODE=VIP on the run
+      *                   parameter, with a net-worth threshold as the
+      *                   third token, suppresses the DETAIL-LINE for
+      *                   any customer whose combined F-SALARY+F-STOCK
+      *                   +F-FUND+F-FOREX does not exceed the
+      *                   threshold.  The portfolio footer still totals
+      *                   every account read, VIP or not.
+      *   2026-08-08  RZ  Add a comma-delimited EXTRACT-FILE alongside
+      *                   PRINT-FILE, carrying ACCOUNT-NO, CLINENT-NAME
+      *                   and the four PRI-FINANCE fields for every
+      *                   customer processed, for the wealth-management
+      *                   reporting team to load without screen-scraping
+      *                   the print file.
+      *   2026-08-08  RZ  Add checkpoint/restart support for the
+      *                   200-PROCESS-RECORDS pass.  Every
+      *                   CHECKPOINT-INTERVAL WORK-FILE records, the
+      *                   last ACCOUNT-NO processed, the record count
+      *                   and the running portfolio totals are saved to
+      *                   CHECKPOINT-FILE.  If the program is restarted
+      *                   and finds a checkpoint still marked in
+      *                   progress, it skips the WORK-FILE records
+      *                   already accounted for, restores the totals,
+      *                   and reopens PRINT-FILE/EXTRACT-FILE for
+      *                   EXTEND instead of starting the report over.
+      *   2026-08-08  RZ  Add a control-total reconciliation report,
+      *                   displayed after the run closes its files:
+      *                   CUST-RECORDs read, records rejected, DETAIL-
+      *                   LINEs written and a hash total of ACCOUNT-NO,
+      *                   so operations can confirm the whole master
+      *                   file was processed before releasing the
+      *                   report to the branches.
+      *   2026-08-08  RZ  Set RETURN-CODE to 4 when the run produced
+      *                   any rejected records, so the JCL step that
+      *                   invokes this program can branch on condition
+      *                   code instead of someone reading SYSOUT by
+      *                   hand every morning.
+      *   2026-08-08  RZ  Moved the restart check (080-CHECK-FOR-
+      *                   RESTART) ahead of the edit/validation pass
+      *                   and the SORT, so a genuine restart skips
+      *                   both instead of just the PRINT-FILE/EXTRACT-
+      *                   FILE write phase.  CHECKPOINT-RECORD now also
+      *                   carries OUTPUT-LINE-COUNT, INPUT-RECORD-COUNT,
+      *                   REJECT-COUNT and the ACCOUNT-NO hash total, so
+      *                   900-WRITE-CONTROL-TOTALS still balances after
+      *                   a restart even though the validation pass
+      *                   that used to recompute them no longer runs.
+      *                   Also moved the ACCOUNT-NO-HASH-TOTAL
+      *                   accumulation in 050-VALIDATE-RECORDS to after
+      *                   060-EDIT-ONE-RECORD and guarded it with IS
+      *                   NUMERIC, replaced CUST-RECORD's inline
+      *                   layout with COPY CUSTMAST (matching
+      *                   maintainCustomerMaster.cbl) so the two
+      *                   programs can't drift apart, and corrected the
+      *                   FILLER sizing on ASSET-DETAIL-LINE and
+      *                   REJECT-DETAIL-LINE (both were short of the
+      *                   132-byte print line).
+      *   2026-08-08  RZ  Widened FOOTER-LINE-2's PRT-TOT-SALARY/STOCK/
+      *                   FUND/FOREX edited pictures to 11 digit
+      *                   positions each, matching the PIC 9(11)
+      *                   accumulators they display - the old, narrower
+      *                   pictures silently dropped the leading digit
+      *                   of a large grand total instead of printing
+      *                   it.  Also added 265-VERIFY-CKPT-OPEN and a
+      *                   PERFORM of it after both places
+      *                   CHECKPOINT-FILE is OPEN OUTPUT (260-WRITE-
+      *                   CHECKPOINT and 300-CLOSE-CUSTOMER-FILE), so a
+      *                   S-CKPT dataset that fails to open no longer
+      *                   lets the run carry on as though the
+      *                   checkpoint had been written.
+      *   2026-08-08  RZ  900-WRITE-CONTROL-TOTALS' DETAIL LINES
+      *                   WRITTEN figure is a logical record count, so
+      *                   it stayed accurate across a restart even
+      *                   though the CHECKPOINT-INTERVAL duplicate
+      *                   window (see the comment on CHECKPOINT-
+      *                   INTERVAL) can leave more physical rows than
+      *                   that on PRINT-FILE/EXTRACT-FILE - the report
+      *                   read as a clean balance against a file that
+      *                   may not be one.  900 now flags a restarted
+      *                   run explicitly instead of reporting the
+      *                   logical count with no caveat.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRINT-CUSTOMER-LIST.
@@ -15,25 +131,99 @@
                ASSIGN TO "D:\S-SYSIN".
            SELECT PRINT-FILE
                ASSIGN TO "D:\S-SYSOUT".
+           SELECT WORK-FILE
+               ASSIGN TO "D:\S-SYSWK".
+           SELECT REJECT-FILE
+               ASSIGN TO "D:\S-SYSRJ".
+           SELECT SORT-FILE
+               ASSIGN TO "D:\S-SRTWK".
+           SELECT EXTRACT-FILE
+               ASSIGN TO "D:\S-SYSXT".
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "D:\S-CKPT"
+               FILE STATUS IS CKPT-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            RECORDING MODE IS F.
-       01  CUST-RECORD.
-               05 ACCOUNT-NO       PIC 9(10).
-               05 CLINENT-NAME     PIC X(20).
-               05 PRI-FINANCE.
-                   10 F-SALARY     PIC 9(5).
-                   10 F-STOCK      PIC 9(7).
-                   10 F-FUND       PIC 9(7).
-                   10 F-FOREX      PIC 9(7).
+           COPY CUSTMAST.
        FD PRINT-FILE
        RECORDING MODE IS F
        LABEL RECORDS ARE OMITTED
        RECORD CONTAINS 132 CHARACTERS
        DATA RECORD IS PRINT-LINE.
        01  PRINT-LINE              PIC X(132).
+       FD  WORK-FILE
+           RECORDING MODE IS F.
+       01  WORK-RECORD.
+               05 WK-ACCOUNT-NO    PIC 9(10).
+               05 WK-CLINENT-NAME  PIC X(20).
+               05 WK-PRI-FINANCE.
+                   10 WK-F-SALARY  PIC 9(5).
+                   10 WK-F-STOCK   PIC 9(7).
+                   10 WK-F-FUND    PIC 9(7).
+                   10 WK-F-FOREX   PIC 9(7).
+               05 WK-NET-WORTH     PIC 9(13).
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJECT-LINE.
+       01  REJECT-LINE             PIC X(132).
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 61 CHARACTERS
+           DATA RECORD IS EXTRACT-LINE.
+       01  EXTRACT-LINE.
+               05 XT-ACCOUNT-NO    PIC 9(10).
+               05 XT-COMMA-1       PIC X.
+               05 XT-NAME          PIC X(20).
+               05 XT-COMMA-2       PIC X.
+               05 XT-SALARY        PIC 9(5).
+               05 XT-COMMA-3       PIC X.
+               05 XT-STOCK         PIC 9(7).
+               05 XT-COMMA-4       PIC X.
+               05 XT-FUND          PIC 9(7).
+               05 XT-COMMA-5       PIC X.
+               05 XT-FOREX         PIC 9(7).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+               05 CKPT-STATUS      PIC X(01).
+                   88  CKPT-IN-PROGRESS     VALUE 'I'.
+                   88  CKPT-COMPLETE        VALUE 'C'.
+               05 CKPT-LAST-ACCOUNT-NO
+                                   PIC 9(10).
+               05 CKPT-RECORDS-PROCESSED
+                                   PIC 9(9) COMP.
+               05 CKPT-TOT-SALARY  PIC 9(11).
+               05 CKPT-TOT-STOCK   PIC 9(11).
+               05 CKPT-TOT-FUND    PIC 9(11).
+               05 CKPT-TOT-FOREX   PIC 9(11).
+               05 CKPT-TOT-NET-WORTH
+                                   PIC 9(13).
+               05 CKPT-OUTPUT-LINE-COUNT
+                                   PIC 9(9) COMP.
+               05 CKPT-INPUT-RECORD-COUNT
+                                   PIC 9(9) COMP.
+               05 CKPT-REJECT-COUNT
+                                   PIC 9(9) COMP.
+               05 CKPT-ACCT-HASH-TOTAL
+                                   PIC 9(15).
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+               05 SRT-ACCOUNT-NO    PIC 9(10).
+               05 SRT-CLINENT-NAME  PIC X(20).
+               05 SRT-PRI-FINANCE.
+                   10 SRT-F-SALARY  PIC 9(5).
+                   10 SRT-F-STOCK   PIC 9(7).
+                   10 SRT-F-FUND    PIC 9(7).
+                   10 SRT-F-FOREX   PIC 9(7).
+               05 SRT-NET-WORTH     PIC 9(13).
        WORKING-STORAGE SECTION.
        01  HEADING-LINE.
                05 FILLER       PIC X(10)
@@ -48,26 +238,444 @@
                05 PRT-NAME     PIC X(20).
                05 FILLER       PIC X(100)
                                VALUE SPACES.
+       01  ASSET-HEADING-LINE.
+               05 FILLER       PIC X(10)
+                               VALUE SPACES.
+               05 FILLER       PIC X(30)
+                               VALUE 'ASSET ALLOCATION LISTING'.
+               05 FILLER       PIC X(92)
+                               VALUE SPACES.
+       01  VIP-HEADING-LINE.
+               05 FILLER       PIC X(10)
+                               VALUE SPACES.
+               05 FILLER       PIC X(30)
+                               VALUE 'HIGH NET WORTH CLIENT LIST'.
+               05 FILLER       PIC X(92)
+                               VALUE SPACES.
+       01  ASSET-DETAIL-LINE.
+               05 FILLER       PIC X(08)
+                               VALUE SPACES.
+               05 A-NAME       PIC X(20).
+               05 FILLER       PIC X(02)
+                               VALUE SPACES.
+               05 A-SALARY     PIC ZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(02)
+                               VALUE SPACES.
+               05 A-STOCK      PIC Z,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(02)
+                               VALUE SPACES.
+               05 A-FUND       PIC Z,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(02)
+                               VALUE SPACES.
+               05 A-FOREX      PIC Z,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(47)
+                               VALUE SPACES.
+       01  FOOTER-LINE-1.
+               05 FILLER       PIC X(12)
+                               VALUE SPACES.
+               05 FILLER       PIC X(24)
+                               VALUE 'PORTFOLIO GRAND TOTALS:'.
+               05 FILLER       PIC X(96)
+                               VALUE SPACES.
+       01  FOOTER-LINE-2.
+               05 FILLER       PIC X(12)
+                               VALUE SPACES.
+               05 FILLER       PIC X(9)
+                               VALUE 'SALARY   '.
+               05 PRT-TOT-SALARY
+                               PIC ZZ,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(3)
+                               VALUE SPACES.
+               05 FILLER       PIC X(7)
+                               VALUE 'STOCK  '.
+               05 PRT-TOT-STOCK
+                               PIC ZZ,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(3)
+                               VALUE SPACES.
+               05 FILLER       PIC X(6)
+                               VALUE 'FUND  '.
+               05 PRT-TOT-FUND
+                               PIC ZZ,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(3)
+                               VALUE SPACES.
+               05 FILLER       PIC X(7)
+                               VALUE 'FOREX  '.
+               05 PRT-TOT-FOREX
+                               PIC ZZ,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(26)
+                               VALUE SPACES.
+       01  FOOTER-LINE-3.
+               05 FILLER       PIC X(12)
+                               VALUE SPACES.
+               05 FILLER       PIC X(17)
+                               VALUE 'COMBINED NET WRTH'.
+               05 PRT-TOT-NET-WORTH
+                               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+               05 FILLER       PIC X(86)
+                               VALUE SPACES.
+       01  REJECT-HEADING-LINE.
+               05 FILLER       PIC X(10)
+                               VALUE SPACES.
+               05 FILLER       PIC X(30)
+                               VALUE 'CUSTOMER MASTER EXCEPTIONS'.
+               05 FILLER       PIC X(92)
+                               VALUE SPACES.
+       01  REJECT-DETAIL-LINE.
+               05 FILLER       PIC X(12)
+                               VALUE SPACES.
+               05 REJ-ACCOUNT-NO
+                               PIC 9(10).
+               05 FILLER       PIC X(3)
+                               VALUE SPACES.
+               05 REJ-NAME     PIC X(20).
+               05 FILLER       PIC X(3)
+                               VALUE SPACES.
+               05 REJ-REASON   PIC X(30).
+               05 FILLER       PIC X(54)
+                               VALUE SPACES.
        01  EOF-FLAG            PIC X VALUE 'N'.
+       01  VALID-RECORD-SW     PIC X VALUE 'Y'.
+           88  RECORD-IS-VALID         VALUE 'Y'.
+           88  RECORD-IS-INVALID       VALUE 'N'.
+       01  REJECT-COUNT        PIC 9(9) COMP VALUE ZERO.
+      *
+       01  RUN-PARM            PIC X(80).
+       01  RUN-SORT-OPTION     PIC X(8) VALUE SPACES.
+       01  RUN-REPORT-MODE     PIC X(8) VALUE 'LIST'.
+       01  RUN-VIP-THRESHOLD-X PIC X(13) VALUE SPACES.
+       01  RUN-VIP-THRESHOLD   PIC 9(13) VALUE ZERO.
+      *
+       01  PORTFOLIO-TOTALS.
+               05 TOT-SALARY       PIC 9(11)   VALUE ZERO.
+               05 TOT-STOCK        PIC 9(11)   VALUE ZERO.
+               05 TOT-FUND         PIC 9(11)   VALUE ZERO.
+               05 TOT-FOREX        PIC 9(11)   VALUE ZERO.
+               05 TOT-NET-WORTH    PIC 9(13)   VALUE ZERO.
+      *
+       01  CKPT-FILE-STATUS    PIC XX.
+      *    CHECKPOINT-INTERVAL trades I/O overhead against restart
+      *    exposure: WORK-FILE records already accounted for at the
+      *    last checkpoint are never reprocessed, but the DETAIL-LINE/
+      *    EXTRACT-LINE rows for the up-to-(CHECKPOINT-INTERVAL - 1)
+      *    records between the last checkpoint and the crash are
+      *    written again on restart (PRINT-FILE/EXTRACT-FILE are
+      *    opened EXTEND, not repositioned to an exact record).  A
+      *    smaller interval shrinks that duplicate window at the cost
+      *    of more frequent CHECKPOINT-FILE writes.
+       01  CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 1000.
+       01  RUN-RESTART-SW      PIC X VALUE 'N'.
+           88  RUN-IS-RESTART       VALUE 'Y'.
+       01  RESTART-SKIP-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  RESTART-LAST-ACCOUNT-NO PIC 9(10)    VALUE ZERO.
+       01  RECORDS-PROCESSED-CT    PIC 9(9) COMP VALUE ZERO.
+       01  RECORDS-SINCE-CHECKPOINT
+                                   PIC 9(9) COMP VALUE ZERO.
+      *
+       01  INPUT-RECORD-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01  OUTPUT-LINE-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01  ACCOUNT-NO-HASH-TOTAL   PIC 9(15)     VALUE ZERO.
       *
        PROCEDURE DIVISION.
        000-PREPARE-CUSTOMER-REPORT.
+           ACCEPT RUN-PARM FROM COMMAND-LINE
+           UNSTRING RUN-PARM DELIMITED BY ','
+               INTO RUN-SORT-OPTION RUN-REPORT-MODE RUN-VIP-THRESHOLD-X
+           END-UNSTRING
+           IF RUN-REPORT-MODE = SPACES
+               MOVE 'LIST' TO RUN-REPORT-MODE
+           END-IF
+           IF RUN-VIP-THRESHOLD-X NOT = SPACES
+               COMPUTE RUN-VIP-THRESHOLD =
+                   FUNCTION NUMVAL(RUN-VIP-THRESHOLD-X)
+           END-IF
+           PERFORM 080-CHECK-FOR-RESTART
+           IF RUN-IS-RESTART
+               GO TO 090-RESUME-FROM-CHECKPOINT
+           END-IF
            OPEN INPUT      CUSTOMER-FILE
-                OUTPUT     PRINT-FILE.
+                OUTPUT     REJECT-FILE.
+           MOVE REJECT-HEADING-LINE TO REJECT-LINE
+           WRITE REJECT-LINE
+           EVALUATE RUN-SORT-OPTION
+               WHEN 'NAME'
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SRT-CLINENT-NAME
+                       INPUT PROCEDURE 050-VALIDATE-RECORDS
+                       GIVING WORK-FILE
+               WHEN 'NETWORTH'
+                   SORT SORT-FILE
+                       ON DESCENDING KEY SRT-NET-WORTH
+                       INPUT PROCEDURE 050-VALIDATE-RECORDS
+                       GIVING WORK-FILE
+               WHEN OTHER
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SRT-ACCOUNT-NO
+                       INPUT PROCEDURE 050-VALIDATE-RECORDS
+                       GIVING WORK-FILE
+           END-EVALUATE
+           GO TO 075-CLOSE-VALIDATION-FILES.
+       050-VALIDATE-RECORDS.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   ADD 1 TO INPUT-RECORD-COUNT
+                   PERFORM 060-EDIT-ONE-RECORD
+                   IF ACCOUNT-NO IS NUMERIC
+                       ADD ACCOUNT-NO TO ACCOUNT-NO-HASH-TOTAL
+                   END-IF
+                   IF RECORD-IS-VALID
+                       MOVE ACCOUNT-NO   TO SRT-ACCOUNT-NO
+                       MOVE CLINENT-NAME TO SRT-CLINENT-NAME
+                       MOVE PRI-FINANCE  TO SRT-PRI-FINANCE
+                       COMPUTE SRT-NET-WORTH =
+                           F-SALARY + F-STOCK + F-FUND + F-FOREX
+                       RELEASE SORT-RECORD
+                   ELSE
+                       PERFORM 070-WRITE-REJECT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       060-EDIT-ONE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO REJ-REASON
+           IF ACCOUNT-NO IS NOT NUMERIC
+                   OR ACCOUNT-NO = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'INVALID ACCOUNT NUMBER' TO REJ-REASON
+           END-IF
+           IF CLINENT-NAME = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               IF REJ-REASON = SPACES
+                   MOVE 'MISSING CLIENT NAME' TO REJ-REASON
+               ELSE
+                   MOVE 'INVALID ACCT / NO NAME' TO REJ-REASON
+               END-IF
+           END-IF.
+       070-WRITE-REJECT-LINE.
+           ADD 1 TO REJECT-COUNT
+           MOVE ACCOUNT-NO   TO REJ-ACCOUNT-NO
+           MOVE CLINENT-NAME TO REJ-NAME
+           MOVE REJECT-DETAIL-LINE TO REJECT-LINE
+           WRITE REJECT-LINE.
+       075-CLOSE-VALIDATION-FILES.
+           CLOSE CUSTOMER-FILE
+                 REJECT-FILE.
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT WORK-FILE
+           OPEN OUTPUT PRINT-FILE
+                       EXTRACT-FILE
+           PERFORM 100-WRITE-HEADING-LINE
+           GO TO 200-PROCESS-RECORDS.
+      ******************************************************************
+      * A checkpoint still marked IN-PROGRESS means a prior run's      *
+      * WORK-FILE pass was cut off before 300-CLOSE-CUSTOMER-FILE.      *
+      * This is tested before CUSTOMER-FILE is even opened, so a       *
+      * genuine restart also skips the edit/validation pass and the    *
+      * SORT that builds WORK-FILE, not just the PRINT-FILE/EXTRACT-   *
+      * FILE write phase - WORK-FILE and its sequence are already on   *
+      * disk from the run being restarted.                             *
+      ******************************************************************
+       080-CHECK-FOR-RESTART.
+           MOVE 'N' TO RUN-RESTART-SW
+           MOVE ZERO TO RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           SET RUN-IS-RESTART TO TRUE
+                           MOVE CKPT-LAST-ACCOUNT-NO
+                               TO RESTART-LAST-ACCOUNT-NO
+                           MOVE CKPT-RECORDS-PROCESSED
+                               TO RESTART-SKIP-COUNT
+                           MOVE CKPT-TOT-SALARY    TO TOT-SALARY
+                           MOVE CKPT-TOT-STOCK     TO TOT-STOCK
+                           MOVE CKPT-TOT-FUND      TO TOT-FUND
+                           MOVE CKPT-TOT-FOREX     TO TOT-FOREX
+                           MOVE CKPT-TOT-NET-WORTH TO TOT-NET-WORTH
+                           MOVE CKPT-OUTPUT-LINE-COUNT
+                               TO OUTPUT-LINE-COUNT
+                           MOVE CKPT-INPUT-RECORD-COUNT
+                               TO INPUT-RECORD-COUNT
+                           MOVE CKPT-REJECT-COUNT  TO REJECT-COUNT
+                           MOVE CKPT-ACCT-HASH-TOTAL
+                               TO ACCOUNT-NO-HASH-TOTAL
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       090-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT WORK-FILE
+           OPEN EXTEND PRINT-FILE
+                       EXTRACT-FILE
+           PERFORM 150-SKIP-TO-RESTART-POINT
+           GO TO 200-PROCESS-RECORDS.
+       150-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL RECORDS-PROCESSED-CT >= RESTART-SKIP-COUNT
+                   OR EOF-FLAG = 'Y'
+               READ WORK-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   ADD 1 TO RECORDS-PROCESSED-CT
+               END-IF
+           END-PERFORM.
        100-WRITE-HEADING-LINE.
-           MOVE    HEADING-LINE TO PRINT-LINE.
-           WRITE   PRINT-LINE.
+           EVALUATE RUN-REPORT-MODE
+               WHEN 'ASSET'
+                   MOVE ASSET-HEADING-LINE TO PRINT-LINE
+               WHEN 'VIP'
+                   MOVE VIP-HEADING-LINE TO PRINT-LINE
+               WHEN OTHER
+                   MOVE HEADING-LINE TO PRINT-LINE
+           END-EVALUATE
+           WRITE PRINT-LINE.
        200-PROCESS-RECORDS.
            PERFORM UNTIL EOF-FLAG = 'Y'
-           READ CUSTOMER-FILE
-               AT END MOVE 'Y' TO EOF-FLAG
-           END-READ
-           MOVE CLINENT-NAME TO PRT-NAME
-           MOVE DETAIL-LINE  TO PRINT-LINE
+               READ WORK-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'Y'
+                   ADD 1 TO RECORDS-PROCESSED-CT
+                   PERFORM 250-ACCUMULATE-TOTALS
+                   PERFORM 258-WRITE-EXTRACT-LINE
+                   IF RUN-REPORT-MODE NOT = 'VIP'
+                           OR WK-NET-WORTH > RUN-VIP-THRESHOLD
+                       PERFORM 255-WRITE-DETAIL-LINE
+                   END-IF
+                   ADD 1 TO RECORDS-SINCE-CHECKPOINT
+                   IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                       PERFORM 260-WRITE-CHECKPOINT
+                       MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           GO TO 300-CLOSE-CUSTOMER-FILE.
+       250-ACCUMULATE-TOTALS.
+           ADD WK-F-SALARY TO TOT-SALARY
+           ADD WK-F-STOCK  TO TOT-STOCK
+           ADD WK-F-FUND   TO TOT-FUND
+           ADD WK-F-FOREX  TO TOT-FOREX
+           ADD WK-F-SALARY WK-F-STOCK WK-F-FUND WK-F-FOREX
+               TO TOT-NET-WORTH.
+       255-WRITE-DETAIL-LINE.
+           IF RUN-REPORT-MODE = 'ASSET'
+               MOVE WK-CLINENT-NAME TO A-NAME
+               MOVE WK-F-SALARY     TO A-SALARY
+               MOVE WK-F-STOCK      TO A-STOCK
+               MOVE WK-F-FUND       TO A-FUND
+               MOVE WK-F-FOREX      TO A-FOREX
+               MOVE ASSET-DETAIL-LINE TO PRINT-LINE
+           ELSE
+               MOVE WK-CLINENT-NAME TO PRT-NAME
+               MOVE DETAIL-LINE     TO PRINT-LINE
+           END-IF
            WRITE PRINT-LINE
-       END-PERFORM.
+           ADD 1 TO OUTPUT-LINE-COUNT.
+       258-WRITE-EXTRACT-LINE.
+           MOVE WK-ACCOUNT-NO   TO XT-ACCOUNT-NO
+           MOVE ','             TO XT-COMMA-1
+           MOVE WK-CLINENT-NAME TO XT-NAME
+           MOVE ','             TO XT-COMMA-2
+           MOVE WK-F-SALARY     TO XT-SALARY
+           MOVE ','             TO XT-COMMA-3
+           MOVE WK-F-STOCK      TO XT-STOCK
+           MOVE ','             TO XT-COMMA-4
+           MOVE WK-F-FUND       TO XT-FUND
+           MOVE ','             TO XT-COMMA-5
+           MOVE WK-F-FOREX      TO XT-FOREX
+           WRITE EXTRACT-LINE.
+      ******************************************************************
+      * Snapshot the last WORK-FILE key, the record count and the      *
+      * running totals so a run that dies before 300-CLOSE-CUSTOMER-   *
+      * FILE can pick up here instead of starting over at record one.  *
+      ******************************************************************
+       260-WRITE-CHECKPOINT.
+           MOVE WK-ACCOUNT-NO       TO CKPT-LAST-ACCOUNT-NO
+           MOVE RECORDS-PROCESSED-CT
+                                    TO CKPT-RECORDS-PROCESSED
+           MOVE TOT-SALARY          TO CKPT-TOT-SALARY
+           MOVE TOT-STOCK           TO CKPT-TOT-STOCK
+           MOVE TOT-FUND            TO CKPT-TOT-FUND
+           MOVE TOT-FOREX           TO CKPT-TOT-FOREX
+           MOVE TOT-NET-WORTH       TO CKPT-TOT-NET-WORTH
+           MOVE OUTPUT-LINE-COUNT   TO CKPT-OUTPUT-LINE-COUNT
+           MOVE INPUT-RECORD-COUNT  TO CKPT-INPUT-RECORD-COUNT
+           MOVE REJECT-COUNT        TO CKPT-REJECT-COUNT
+           MOVE ACCOUNT-NO-HASH-TOTAL
+                                    TO CKPT-ACCT-HASH-TOTAL
+           SET CKPT-IN-PROGRESS TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 265-VERIFY-CKPT-OPEN
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * If CHECKPOINT-FILE won't open for output, the restart          *
+      * guarantee 260/300 exist to provide is gone - stop the run      *
+      * loudly instead of carrying on as though the checkpoint had     *
+      * been written.                                                  *
+      ******************************************************************
+       265-VERIFY-CKPT-OPEN.
+           IF CKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'PRINT-CUSTOMER-LIST: CHECKPOINT-FILE OPEN '
+                   'OUTPUT FAILED, FILE STATUS = ' CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
        300-CLOSE-CUSTOMER-FILE.
-           CLOSE CUSTOMER-FILE
-           PRINT-FILE.
+           MOVE TOT-SALARY     TO PRT-TOT-SALARY
+           MOVE TOT-STOCK      TO PRT-TOT-STOCK
+           MOVE TOT-FUND       TO PRT-TOT-FUND
+           MOVE TOT-FOREX      TO PRT-TOT-FOREX
+           MOVE TOT-NET-WORTH  TO PRT-TOT-NET-WORTH
+           WRITE PRINT-LINE FROM FOOTER-LINE-1
+           WRITE PRINT-LINE FROM FOOTER-LINE-2
+           WRITE PRINT-LINE FROM FOOTER-LINE-3
+           MOVE WK-ACCOUNT-NO           TO CKPT-LAST-ACCOUNT-NO
+           MOVE RECORDS-PROCESSED-CT    TO CKPT-RECORDS-PROCESSED
+           MOVE TOT-SALARY              TO CKPT-TOT-SALARY
+           MOVE TOT-STOCK               TO CKPT-TOT-STOCK
+           MOVE TOT-FUND                TO CKPT-TOT-FUND
+           MOVE TOT-FOREX               TO CKPT-TOT-FOREX
+           MOVE TOT-NET-WORTH           TO CKPT-TOT-NET-WORTH
+           MOVE OUTPUT-LINE-COUNT       TO CKPT-OUTPUT-LINE-COUNT
+           MOVE INPUT-RECORD-COUNT      TO CKPT-INPUT-RECORD-COUNT
+           MOVE REJECT-COUNT            TO CKPT-REJECT-COUNT
+           MOVE ACCOUNT-NO-HASH-TOTAL   TO CKPT-ACCT-HASH-TOTAL
+           SET CKPT-COMPLETE TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 265-VERIFY-CKPT-OPEN
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE WORK-FILE
+           PRINT-FILE
+           EXTRACT-FILE.
+           PERFORM 900-WRITE-CONTROL-TOTALS.
+           IF REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
        STOP RUN.
+      ******************************************************************
+      * Balancing report for operations: how many CUST-RECORDs came    *
+      * in, how many DETAIL-LINEs went out, and a hash total of        *
+      * ACCOUNT-NO so a run that silently dropped or duplicated master *
+      * records doesn't slip through to the branches unnoticed.        *
+      ******************************************************************
+       900-WRITE-CONTROL-TOTALS.
+           DISPLAY 'PRINT-CUSTOMER-LIST CONTROL TOTALS'
+           DISPLAY '  CUSTOMER RECORDS READ  : ' INPUT-RECORD-COUNT
+           DISPLAY '  REJECTED RECORDS       : ' REJECT-COUNT
+           DISPLAY '  DETAIL LINES WRITTEN   : ' OUTPUT-LINE-COUNT
+           DISPLAY '  ACCOUNT-NO HASH TOTAL  : ' ACCOUNT-NO-HASH-TOTAL
+           IF RUN-IS-RESTART
+               DISPLAY '  *** RESTARTED FROM A CHECKPOINT - UP TO '
+                   CHECKPOINT-INTERVAL
+                   ' DETAIL/EXTRACT ROWS NEAR THE RESTART'
+               DISPLAY '      POINT MAY BE DUPLICATED ON PRINT-FILE '
+                   'AND EXTRACT-FILE.  THE COUNTS ABOVE ARE'
+               DISPLAY '      LOGICAL RECORD COUNTS, NOT A COUNT OF '
+                   'PHYSICAL ROWS ON DISK.'
+           END-IF.
        END PROGRAM PRINT-CUSTOMER-LIST.
